@@ -0,0 +1,4 @@
+       01  euler-breakdown.
+           05  sub-divisor-1-only PIC 9(9).
+           05  sub-divisor-2-only PIC 9(9).
+           05  sub-both-divisors  PIC 9(9).
