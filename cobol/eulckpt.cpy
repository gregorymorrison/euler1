@@ -0,0 +1,12 @@
+       01  checkpoint-record.
+           05  ckpt-run-id        PIC X(8).
+           05  ckpt-threshold     PIC 9(9).
+           05  ckpt-record-seq    PIC 9(5).
+           05  ckpt-cnt           PIC 9(9).
+           05  ckpt-result        PIC 9(9).
+           05  ckpt-sub-div1      PIC 9(9).
+           05  ckpt-sub-div2      PIC 9(9).
+           05  ckpt-sub-both      PIC 9(9).
+           05  ckpt-complete-switch PIC X(1).
+               88  ckpt-run-complete   VALUE "Y".
+               88  ckpt-run-incomplete VALUE "N".
