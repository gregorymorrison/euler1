@@ -0,0 +1,14 @@
+       01  euler-control.
+           05  return-status      PIC X(2).
+               88  status-ok          VALUE "00".
+               88  status-invalid-cnt VALUE "10".
+               88  status-overflow    VALUE "20".
+           05  restart-switch     PIC X(1).
+               88  restart-yes        VALUE "Y".
+               88  restart-no         VALUE "N".
+           05  run-id             PIC X(8).
+           05  orig-threshold     PIC 9(9).
+           05  orig-record-seq    PIC 9(5).
+           05  calc-mode          PIC X(1).
+               88  calc-mode-loop     VALUE "L".
+               88  calc-mode-formula  VALUE "F".
