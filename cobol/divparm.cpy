@@ -0,0 +1,3 @@
+       01  divisor-parms.
+           05  divisor-1          PIC 9(3).
+           05  divisor-2          PIC 9(3).
