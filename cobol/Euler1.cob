@@ -1,40 +1,657 @@
-       * Euler1 in COBOL
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. myTest.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  cnt      PIC 9(4) VALUE 999.
-       01  result   PIC 9(9).
-       PROCEDURE DIVISION.
-           CALL "euler1" USING BY CONTENT cnt, 
-                               BY REFERENCE result.
-           DISPLAY result.
-           STOP RUN.
-       END PROGRAM myTest.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. euler1.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  quot     PIC 9(3) VALUE 0.
-       01  rem      PIC 9(3) VALUE 0.
-       LINKAGE SECTION.
-       01  cnt      PIC 9(4).
-       01  result   PIC 9(9) VALUE 0.
-       PROCEDURE DIVISION USING cnt, result.
-           PERFORM UNTIL cnt <= 0 
-               DIVIDE 3 INTO cnt GIVING quot REMAINDER rem
-               IF rem = 0 THEN
-                   ADD cnt TO result
-               ELSE
-                   DIVIDE 5 INTO cnt GIVING quot REMAINDER rem
-                   IF rem = 0 THEN
-                       ADD cnt TO result
-                   END-IF
-               END-IF
-
-               ADD -1 TO cnt
-           END-PERFORM
-       EXIT PROGRAM.
-       END PROGRAM euler1.
+      * Euler1 in COBOL
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. myTest.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT cnt-file ASSIGN TO "CNTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS cnt-file-status.
+           SELECT audit-file ASSIGN TO "AUDITRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS aud-file-status.
+           SELECT checkpoint-file ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ckpt-file-status.
+           SELECT gl-file ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS gl-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  cnt-file.
+       01  cnt-file-record.
+           05  tran-cnt           PIC X(9).
+
+       FD  audit-file.
+       01  audit-file-record      PIC X(80).
+
+       FD  checkpoint-file.
+       01  checkpoint-file-record PIC X(68).
+
+       FD  gl-file.
+       01  gl-file-record          PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       COPY eulctl.
+       COPY divparm.
+       COPY eulbrkdn.
+       COPY eulckpt.
+
+       01  cnt-file-status        PIC XX.
+           88  cnt-file-ok            VALUE "00".
+
+       01  cnt-file-eof-switch    PIC X VALUE "N".
+           88  cnt-file-eof           VALUE "Y".
+
+       01  aud-file-status        PIC XX.
+           88  aud-file-ok            VALUE "00".
+
+       01  aud-file-avail-switch  PIC X VALUE "N".
+           88  aud-file-available     VALUE "Y".
+
+       01  gl-file-status         PIC XX.
+           88  gl-file-ok             VALUE "00".
+
+       01  gl-file-avail-switch   PIC X VALUE "N".
+           88  gl-file-available      VALUE "Y".
+
+       01  gl-overflow-switch     PIC X VALUE "N".
+           88  gl-overflow            VALUE "Y".
+
+       01  ckpt-file-status       PIC XX.
+           88  ckpt-file-ok           VALUE "00".
+
+       01  ckpt-file-eof-switch   PIC X VALUE "N".
+           88  ckpt-file-eof          VALUE "Y".
+
+       01  restart-consumed-switch PIC X VALUE "N".
+           88  restart-consumed       VALUE "Y".
+
+       01  run-mode-switch        PIC X VALUE "B".
+           88  single-run-mode        VALUE "S".
+           88  batch-run-mode         VALUE "B".
+
+       01  parm-card   PIC X(80).
+       01  parm-fields REDEFINES parm-card.
+           05  parm-cnt-text          PIC X(9).
+           05  parm-divisor-1         PIC 9(3).
+           05  parm-divisor-2         PIC 9(3).
+           05  parm-restart           PIC X(1).
+           05  parm-run-id            PIC X(8).
+           05  parm-calc-mode         PIC X(1).
+           05  FILLER                 PIC X(55).
+
+       01  cnt      PIC 9(9).
+       01  legacy-cnt PIC 9(9).
+       01  result   PIC 9(9).
+       01  report-cnt PIC 9(9).
+       01  numval-result PIC S9(9).
+       01  tran-record-seq PIC 9(5) VALUE 0.
+
+       01  current-date-time        PIC X(21).
+       01  run-date               PIC X(8).
+       01  run-time-stamp         PIC X(6).
+
+       01  audit-record-ws.
+           05  aud-run-id             PIC X(8).
+           05  aud-run-date           PIC X(8).
+           05  aud-run-time           PIC X(6).
+           05  aud-threshold          PIC 9(9).
+           05  aud-result             PIC 9(9).
+           05  aud-sub-div1           PIC 9(9).
+           05  aud-sub-div2           PIC 9(9).
+           05  aud-sub-both           PIC 9(9).
+           05  aud-status             PIC X(2).
+           05  FILLER                 PIC X(11) VALUE SPACES.
+
+       01  gl-header-ws.
+           05  gl-hdr-rec-type        PIC X VALUE "H".
+           05  gl-hdr-run-date        PIC X(8).
+           05  gl-hdr-run-id          PIC X(8).
+           05  FILLER                 PIC X(23) VALUE SPACES.
+
+       01  gl-detail-ws.
+           05  gl-det-rec-type        PIC X VALUE "D".
+           05  gl-det-threshold       PIC 9(9).
+           05  gl-det-result          PIC 9(9).
+           05  FILLER                 PIC X(21) VALUE SPACES.
+
+       01  gl-trailer-ws.
+           05  gl-trl-rec-type        PIC X VALUE "T".
+           05  gl-trl-record-count    PIC 9(9).
+           05  gl-trl-control-sum     PIC 9(9).
+           05  gl-trl-status          PIC X(2).
+               88  gl-trl-status-ok       VALUE "00".
+               88  gl-trl-status-overflow VALUE "20".
+           05  FILLER                 PIC X(19) VALUE SPACES.
+
+       01  gl-detail-count            PIC 9(9) VALUE 0.
+       01  gl-control-sum             PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       main-logic.
+           PERFORM initialize-run
+           PERFORM process-thresholds
+           IF restart-yes AND NOT restart-consumed
+               DISPLAY "MYTEST: RESTART REQUESTED BUT NO MATCHING "
+                   "IN-PROGRESS CHECKPOINT FOUND FOR RUN-ID " run-id
+           END-IF
+           PERFORM write-gl-trailer
+           CLOSE audit-file
+           CLOSE gl-file
+           IF batch-run-mode
+               CLOSE cnt-file
+           END-IF
+           STOP RUN.
+
+       initialize-run.
+           MOVE 3 TO divisor-1
+           MOVE 5 TO divisor-2
+           MOVE "RUN00001" TO run-id
+           SET restart-no TO TRUE
+           SET calc-mode-loop TO TRUE
+
+           ACCEPT parm-card FROM COMMAND-LINE
+           IF parm-cnt-text NOT = SPACES
+               AND FUNCTION TEST-NUMVAL(parm-cnt-text) = 0
+               SET single-run-mode TO TRUE
+               COMPUTE numval-result = FUNCTION NUMVAL(parm-cnt-text)
+               IF numval-result > 0
+                   MOVE numval-result TO legacy-cnt
+               ELSE
+      * a negative or zero PARM threshold must be rejected, not
+      * silently stripped of its sign by the MOVE into an unsigned
+      * field - leave legacy-cnt at zero so euler1's own validate-input
+      * rejects the run the same way it rejects any other bad cnt
+                   MOVE 0 TO legacy-cnt
+                   DISPLAY
+                       "MYTEST: NEGATIVE OR ZERO PARM THRESHOLD, VALUE="
+                       numval-result
+               END-IF
+           ELSE
+               SET batch-run-mode TO TRUE
+           END-IF
+
+           IF parm-divisor-1 IS NUMERIC AND parm-divisor-1 > 0
+               MOVE parm-divisor-1 TO divisor-1
+           END-IF
+           IF parm-divisor-2 IS NUMERIC AND parm-divisor-2 > 0
+               MOVE parm-divisor-2 TO divisor-2
+           END-IF
+           IF parm-restart = "Y"
+               SET restart-yes TO TRUE
+           END-IF
+           IF parm-run-id NOT = SPACES
+               MOVE parm-run-id TO run-id
+           END-IF
+           IF parm-calc-mode = "F"
+               SET calc-mode-formula TO TRUE
+           END-IF
+
+      * a checkpoint records a partial threshold for the loop-mode
+      * accumulation; the formula mode has no loop to resume, so a
+      * restart request is meaningless there and is ignored
+           IF calc-mode-formula
+               SET restart-no TO TRUE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO current-date-time
+           MOVE current-date-time(1:8) TO run-date
+           MOVE current-date-time(9:6) TO run-time-stamp
+
+           OPEN OUTPUT audit-file
+           IF aud-file-ok
+               SET aud-file-available TO TRUE
+           ELSE
+               DISPLAY "MYTEST: UNABLE TO OPEN AUDITRPT, STATUS="
+                   aud-file-status
+           END-IF
+
+           OPEN OUTPUT gl-file
+           IF gl-file-ok
+               SET gl-file-available TO TRUE
+               MOVE "H" TO gl-hdr-rec-type
+               MOVE run-date TO gl-hdr-run-date
+               MOVE run-id TO gl-hdr-run-id
+               MOVE gl-header-ws TO gl-file-record
+               WRITE gl-file-record
+           ELSE
+               DISPLAY "MYTEST: UNABLE TO OPEN GLEXTRACT, STATUS="
+                   gl-file-status
+           END-IF
+
+           IF restart-yes
+               PERFORM read-last-checkpoint
+           END-IF
+
+           IF batch-run-mode
+               OPEN INPUT cnt-file
+               IF NOT cnt-file-ok
+                   DISPLAY "MYTEST: UNABLE TO OPEN CNTIN, STATUS="
+                       cnt-file-status
+                   SET cnt-file-eof TO TRUE
+               END-IF
+           END-IF.
+
+       read-last-checkpoint.
+           MOVE 0 TO ckpt-cnt
+           MOVE 0 TO ckpt-threshold
+           MOVE 0 TO ckpt-record-seq
+           MOVE 0 TO ckpt-result
+           MOVE 0 TO ckpt-sub-div1
+           MOVE 0 TO ckpt-sub-div2
+           MOVE 0 TO ckpt-sub-both
+           MOVE SPACES TO ckpt-run-id
+      * no checkpoint is usable until a matching in-progress record
+      * is actually read below
+           SET ckpt-run-complete TO TRUE
+
+           OPEN INPUT checkpoint-file
+           IF ckpt-file-ok
+               PERFORM UNTIL ckpt-file-eof
+                   READ checkpoint-file
+                       AT END
+                           SET ckpt-file-eof TO TRUE
+                       NOT AT END
+                           MOVE checkpoint-file-record TO
+                               checkpoint-record
+                   END-READ
+               END-PERFORM
+               CLOSE checkpoint-file
+           ELSE
+               DISPLAY "MYTEST: NO CHECKPOINT FOUND, STATUS="
+                   ckpt-file-status
+           END-IF.
+
+       process-thresholds.
+           IF single-run-mode
+               MOVE legacy-cnt TO cnt
+               PERFORM calculate-one-threshold
+           ELSE
+               PERFORM UNTIL cnt-file-eof
+                   READ cnt-file
+                       AT END
+                           SET cnt-file-eof TO TRUE
+                       NOT AT END
+                           ADD 1 TO tran-record-seq
+                           IF tran-cnt NOT = SPACES
+                               AND FUNCTION TEST-NUMVAL(tran-cnt) = 0
+                               COMPUTE numval-result =
+                                   FUNCTION NUMVAL(tran-cnt)
+                               IF numval-result > 0
+                                   MOVE numval-result TO cnt
+                                   PERFORM calculate-one-threshold
+                               ELSE
+                                   DISPLAY "MYTEST: NEGATIVE OR ZERO "
+                                       "CNTIN THRESHOLD SKIPPED, DATA="
+                                       tran-cnt
+                               END-IF
+                           ELSE
+                               DISPLAY
+                                   "MYTEST: NON-NUMERIC CNTIN RECORD"
+                                   " SKIPPED, DATA=" tran-cnt
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       calculate-one-threshold.
+           MOVE cnt TO report-cnt
+           MOVE 0 TO result
+           MOVE 0 TO sub-divisor-1-only
+           MOVE 0 TO sub-divisor-2-only
+           MOVE 0 TO sub-both-divisors
+
+      * only honor the checkpoint for the one transaction record it
+      * was actually taken against - an unrelated or already-finished
+      * run's leftover checkpoint must never be applied just because
+      * the run-id happens to match, and the record-seq check keeps
+      * two CNTIN records sharing the same threshold value from being
+      * confused with each other
+           IF restart-yes AND NOT restart-consumed AND ckpt-cnt > 0
+               AND ckpt-run-id = run-id
+               AND ckpt-threshold = cnt
+               AND ckpt-record-seq = tran-record-seq
+               AND NOT ckpt-run-complete
+      * the checkpoint records the last cnt fully processed, so
+      * resume one below it instead of reprocessing it
+               COMPUTE cnt = ckpt-cnt - 1
+               MOVE ckpt-result TO result
+               MOVE ckpt-sub-div1 TO sub-divisor-1-only
+               MOVE ckpt-sub-div2 TO sub-divisor-2-only
+               MOVE ckpt-sub-both TO sub-both-divisors
+               SET restart-consumed TO TRUE
+           END-IF
+
+      * the original threshold and the CNTIN record-sequence number
+      * travel with the call separately from cnt (which may already be
+      * the resumed, partway-down value) so a checkpoint taken on this
+      * call is always tagged with the record it belongs to, not
+      * wherever the loop happened to be or which other record shares
+      * the same threshold value
+           MOVE report-cnt TO orig-threshold
+           MOVE tran-record-seq TO orig-record-seq
+           CALL "euler1" USING BY CONTENT cnt,
+                               BY REFERENCE result,
+                               BY CONTENT divisor-parms,
+                               BY REFERENCE euler-breakdown,
+                               BY REFERENCE euler-control
+           IF NOT status-ok
+               DISPLAY "MYTEST: THRESHOLD " report-cnt
+                   " REJECTED BY EULER1, STATUS=" return-status
+           END-IF
+           PERFORM write-audit-record.
+
+       write-audit-record.
+           MOVE run-id TO aud-run-id
+           MOVE run-date TO aud-run-date
+           MOVE run-time-stamp TO aud-run-time
+           MOVE report-cnt TO aud-threshold
+           MOVE result TO aud-result
+           MOVE sub-divisor-1-only TO aud-sub-div1
+           MOVE sub-divisor-2-only TO aud-sub-div2
+           MOVE sub-both-divisors TO aud-sub-both
+           MOVE return-status TO aud-status
+           MOVE audit-record-ws TO audit-file-record
+           IF aud-file-available
+               WRITE audit-file-record
+           END-IF
+      * a rejected threshold is fully recorded in the audit trail
+      * above; it must not also flow into the GL extract, or a bad or
+      * truncated result would reach the posting job looking clean
+           IF status-ok
+               PERFORM write-gl-detail
+           ELSE
+               DISPLAY "MYTEST: THRESHOLD " report-cnt
+                   " EXCLUDED FROM GLEXTRACT, STATUS=" return-status
+           END-IF.
+
+       write-gl-detail.
+           MOVE "D" TO gl-det-rec-type
+           MOVE report-cnt TO gl-det-threshold
+           MOVE result TO gl-det-result
+           MOVE gl-detail-ws TO gl-file-record
+           IF gl-file-available
+               WRITE gl-file-record
+           END-IF
+           ADD 1 TO gl-detail-count
+               ON SIZE ERROR
+                   SET gl-overflow TO TRUE
+                   DISPLAY "MYTEST: GL DETAIL COUNT OVERFLOW"
+           END-ADD
+           ADD result TO gl-control-sum
+               ON SIZE ERROR
+                   SET gl-overflow TO TRUE
+                   DISPLAY "MYTEST: GL CONTROL SUM OVERFLOW"
+           END-ADD.
+
+       write-gl-trailer.
+           MOVE "T" TO gl-trl-rec-type
+           MOVE gl-detail-count TO gl-trl-record-count
+           MOVE gl-control-sum TO gl-trl-control-sum
+           IF gl-overflow
+               SET gl-trl-status-overflow TO TRUE
+               DISPLAY "MYTEST: GLEXTRACT CONTROL TOTAL OVERFLOWED - "
+                   "TRAILER FLAGGED BAD, DO NOT POST"
+           ELSE
+               SET gl-trl-status-ok TO TRUE
+           END-IF
+           MOVE gl-trailer-ws TO gl-file-record
+           IF gl-file-available
+               WRITE gl-file-record
+           END-IF.
+
+       END PROGRAM myTest.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. euler1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT checkpoint-file ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ckpt-file-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  checkpoint-file.
+       01  checkpoint-file-record PIC X(68).
+
+       WORKING-STORAGE SECTION.
+       01  quot     PIC 9(3) VALUE 0.
+       01  rem      PIC 9(3) VALUE 0.
+       01  quot2    PIC 9(3) VALUE 0.
+       01  rem2     PIC 9(3) VALUE 0.
+       01  max-cnt  PIC 9(9) VALUE 9999.
+       01  ckpt-interval PIC 9(4) VALUE 100.
+       01  ckpt-file-status PIC XX.
+           88  ckpt-file-ok         VALUE "00".
+       01  ckpt-available-switch PIC X VALUE "N".
+           88  ckpt-available       VALUE "Y".
+       01  abort-run-switch PIC X VALUE "N".
+           88  abort-run            VALUE "Y".
+       COPY eulckpt.
+       01  gcd-a        PIC 9(9).
+       01  gcd-b        PIC 9(9).
+       01  gcd-temp     PIC 9(9).
+       01  gcd-result   PIC 9(9).
+       01  lcm-div      PIC 9(9).
+       01  k-val        PIC 9(9).
+       01  sum-div1     PIC 9(9).
+       01  sum-div2     PIC 9(9).
+       01  sum-both     PIC 9(9).
+       01  start-time   PIC 9(8).
+       01  start-time-r REDEFINES start-time.
+           05  start-hh     PIC 9(2).
+           05  start-mm     PIC 9(2).
+           05  start-ss     PIC 9(2).
+           05  start-hs     PIC 9(2).
+       01  end-time     PIC 9(8).
+       01  end-time-r REDEFINES end-time.
+           05  end-hh       PIC 9(2).
+           05  end-mm       PIC 9(2).
+           05  end-ss       PIC 9(2).
+           05  end-hs       PIC 9(2).
+       01  start-total-hs PIC 9(9).
+       01  end-total-hs   PIC 9(9).
+       01  elapsed-time PIC S9(9).
+       LINKAGE SECTION.
+       01  cnt      PIC 9(9).
+       01  result   PIC 9(9) VALUE 0.
+       COPY divparm.
+       COPY eulbrkdn.
+       COPY eulctl.
+       PROCEDURE DIVISION USING cnt, result, divisor-parms,
+                   euler-breakdown, euler-control.
+       main-logic.
+           MOVE "N" TO abort-run-switch
+           MOVE "N" TO ckpt-available-switch
+           PERFORM validate-input
+           IF status-ok
+               ACCEPT start-time FROM TIME
+               IF calc-mode-formula
+                   PERFORM calculate-formula
+               ELSE
+                   OPEN OUTPUT checkpoint-file
+                   IF ckpt-file-ok
+                       SET ckpt-available TO TRUE
+                   ELSE
+                       DISPLAY
+                           "EULER1: UNABLE TO OPEN CKPTFILE, STATUS="
+                           ckpt-file-status
+                   END-IF
+                   PERFORM calculate-loop
+                   IF ckpt-available
+      * a checkpoint left behind after a clean finish must be marked
+      * complete, or a later restart could mistake it for unfinished
+      * work on this same threshold
+                       IF NOT abort-run
+                           PERFORM write-checkpoint-complete
+                       END-IF
+                       CLOSE checkpoint-file
+                   END-IF
+               END-IF
+               ACCEPT end-time FROM TIME
+               COMPUTE start-total-hs =
+                   ((start-hh * 60 + start-mm) * 60 + start-ss)
+                       * 100 + start-hs
+               COMPUTE end-total-hs =
+                   ((end-hh * 60 + end-mm) * 60 + end-ss)
+                       * 100 + end-hs
+               COMPUTE elapsed-time = end-total-hs - start-total-hs
+               IF elapsed-time < 0
+                   ADD 8640000 TO elapsed-time
+               END-IF
+               DISPLAY "EULER1: MODE=" calc-mode
+                   " ELAPSED=" elapsed-time
+           END-IF
+           EXIT PROGRAM.
+
+       validate-input.
+           IF cnt NOT > 0 OR cnt > max-cnt
+               SET status-invalid-cnt TO TRUE
+               DISPLAY "EULER1: INVALID THRESHOLD - RUN REJECTED, CNT="
+                   cnt
+           ELSE
+               SET status-ok TO TRUE
+           END-IF.
+
+       calculate-loop.
+           PERFORM UNTIL cnt <= 0 OR abort-run
+               DIVIDE divisor-1 INTO cnt GIVING quot REMAINDER rem
+               DIVIDE divisor-2 INTO cnt GIVING quot2 REMAINDER rem2
+
+               IF rem = 0 AND rem2 = 0
+                   ADD cnt TO sub-both-divisors
+                       ON SIZE ERROR
+                           PERFORM flag-overflow
+                   END-ADD
+                   ADD cnt TO result
+                       ON SIZE ERROR
+                           PERFORM flag-overflow
+                   END-ADD
+               ELSE
+                   IF rem = 0
+                       ADD cnt TO sub-divisor-1-only
+                           ON SIZE ERROR
+                               PERFORM flag-overflow
+                       END-ADD
+                       ADD cnt TO result
+                           ON SIZE ERROR
+                               PERFORM flag-overflow
+                       END-ADD
+                   ELSE
+                       IF rem2 = 0
+                           ADD cnt TO sub-divisor-2-only
+                               ON SIZE ERROR
+                                   PERFORM flag-overflow
+                           END-ADD
+                           ADD cnt TO result
+                               ON SIZE ERROR
+                                   PERFORM flag-overflow
+                           END-ADD
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF NOT abort-run AND ckpt-available
+                   AND FUNCTION MOD(cnt, ckpt-interval) = 0
+                   PERFORM write-checkpoint
+               END-IF
+
+               ADD -1 TO cnt
+           END-PERFORM.
+
+       flag-overflow.
+           SET status-overflow TO TRUE
+           SET abort-run TO TRUE
+           DISPLAY "EULER1: RESULT OVERFLOW - RUN ABORTED, CNT=" cnt.
+
+       write-checkpoint.
+           MOVE run-id TO ckpt-run-id
+           MOVE orig-threshold TO ckpt-threshold
+           MOVE orig-record-seq TO ckpt-record-seq
+           MOVE cnt TO ckpt-cnt
+           MOVE result TO ckpt-result
+           MOVE sub-divisor-1-only TO ckpt-sub-div1
+           MOVE sub-divisor-2-only TO ckpt-sub-div2
+           MOVE sub-both-divisors TO ckpt-sub-both
+           SET ckpt-run-incomplete TO TRUE
+           MOVE checkpoint-record TO checkpoint-file-record
+           WRITE checkpoint-file-record.
+
+       write-checkpoint-complete.
+           MOVE run-id TO ckpt-run-id
+           MOVE orig-threshold TO ckpt-threshold
+           MOVE orig-record-seq TO ckpt-record-seq
+           MOVE 0 TO ckpt-cnt
+           MOVE result TO ckpt-result
+           MOVE sub-divisor-1-only TO ckpt-sub-div1
+           MOVE sub-divisor-2-only TO ckpt-sub-div2
+           MOVE sub-both-divisors TO ckpt-sub-both
+           SET ckpt-run-complete TO TRUE
+           MOVE checkpoint-record TO checkpoint-file-record
+           WRITE checkpoint-file-record.
+
+       calculate-formula.
+           PERFORM compute-gcd
+           COMPUTE lcm-div = divisor-1 * divisor-2 / gcd-result
+               ON SIZE ERROR
+                   PERFORM flag-overflow
+           END-COMPUTE
+
+           IF NOT abort-run
+               COMPUTE k-val = cnt / divisor-1
+               COMPUTE sum-div1 = divisor-1 * k-val * (k-val + 1) / 2
+                   ON SIZE ERROR
+                       PERFORM flag-overflow
+               END-COMPUTE
+           END-IF
+
+           IF NOT abort-run
+               COMPUTE k-val = cnt / divisor-2
+               COMPUTE sum-div2 = divisor-2 * k-val * (k-val + 1) / 2
+                   ON SIZE ERROR
+                       PERFORM flag-overflow
+               END-COMPUTE
+           END-IF
+
+           IF NOT abort-run
+               COMPUTE k-val = cnt / lcm-div
+               COMPUTE sum-both = lcm-div * k-val * (k-val + 1) / 2
+                   ON SIZE ERROR
+                       PERFORM flag-overflow
+               END-COMPUTE
+           END-IF
+
+           IF NOT abort-run
+               MOVE sum-both TO sub-both-divisors
+               COMPUTE sub-divisor-1-only = sum-div1 - sum-both
+                   ON SIZE ERROR
+                       PERFORM flag-overflow
+               END-COMPUTE
+               COMPUTE sub-divisor-2-only = sum-div2 - sum-both
+                   ON SIZE ERROR
+                       PERFORM flag-overflow
+               END-COMPUTE
+           END-IF
+
+           IF NOT abort-run
+               COMPUTE result = sub-divisor-1-only + sub-divisor-2-only
+                       + sub-both-divisors
+                   ON SIZE ERROR
+                       PERFORM flag-overflow
+               END-COMPUTE
+           END-IF.
+
+       compute-gcd.
+           MOVE divisor-1 TO gcd-a
+           MOVE divisor-2 TO gcd-b
+           PERFORM UNTIL gcd-b = 0
+               COMPUTE gcd-temp = FUNCTION MOD(gcd-a, gcd-b)
+               MOVE gcd-b TO gcd-a
+               MOVE gcd-temp TO gcd-b
+           END-PERFORM
+           MOVE gcd-a TO gcd-result.
+       END PROGRAM euler1.
